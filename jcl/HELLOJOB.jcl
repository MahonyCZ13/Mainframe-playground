@@ -0,0 +1,23 @@
+//HELLOJOB JOB (ACCTNO),'NIGHTLY BATCH',CLASS=A,MSGCLASS=X
+//*--------------------------------------------------------------*
+//* RUNS THE HELLO DISPATCHER.  PARM= SUPPLIES THE ENVIRONMENT
+//* CODE AND BUSINESS RUN-DATE SO OUTPUT CAN BE TOLD APART ACROSS
+//* TEST AND PROD WITHOUT CROSS-REFERENCING JOB NUMBERS.
+//*--------------------------------------------------------------*
+//*--------------------------------------------------------------*
+//* RUN-MODE DEFAULTS FROM THE CALENDAR - HELLO TREATS THE LAST
+//* CALENDAR DAY OF THE MONTH AS MONTHEND AND EVERY OTHER DAY AS
+//* DAILY, SO NO OPERATOR ACTION IS NEEDED IN THE NORMAL CASE.  ADD
+//* RUNMODE=MONTHEND (OR =DAILY) TO PARM= ONLY TO OVERRIDE THE
+//* CALENDAR DEFAULT FOR A PARTICULAR RUN.
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=HELLO,
+//             PARM='ENV=PROD,RUNDATE=20260809'
+//STEPLIB  DD   DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//CTLFILE  DD   DSN=PROD.BATCH.CTLFILE,DISP=SHR
+//CHKPTFIL DD   DSN=PROD.BATCH.CHKPTFIL,DISP=SHR
+//BATCHLOG DD   DSN=PROD.BATCH.LOG,DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//PAGEVENT DD   DSN=PROD.BATCH.PAGEVENT,DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA
+//SYSOUT   DD   SYSOUT=*
