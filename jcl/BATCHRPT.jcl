@@ -0,0 +1,10 @@
+//BATCHRPT JOB (ACCTNO),'SHIFT HANDOFF REPORT',CLASS=A,MSGCLASS=X
+//*--------------------------------------------------------------*
+//* PRINTS ONE SUMMARY PAGE PER RUN-DATE FROM THE BATCH-LOG FILE
+//* THAT HELLO APPENDS TO EACH NIGHT.
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=BATCHRPT
+//STEPLIB  DD   DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//BATCHLOG DD   DSN=PROD.BATCH.LOG,DISP=SHR
+//BATCHPRT DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
