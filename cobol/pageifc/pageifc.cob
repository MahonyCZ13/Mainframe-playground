@@ -0,0 +1,73 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. PAGEIFC.
+000030 AUTHOR. PETR.
+000040 INSTALLATION. DAILY-BATCH.
+000050 DATE-WRITTEN. 09-08-2026.
+000060 DATE-COMPILED.
+000070* ------------------------------------------------------------ *
+000080* PAGEIFC is the one place in the batch stream that knows how
+000090* to reach the paging/alerting system.  A job CALLs it at
+000100* start-up and again right before STOP RUN so the on-call
+000110* operator sees both ends of the run without watching SYSOUT;
+000120* today that means a record on PAGEVENT that the alerting
+000130* tooling polls, but centralising it here means the day that
+000140* changes to a real API call, only this one program changes.
+000150*
+000160* MOD HISTORY
+000170*   09-08-2026 PK  INITIAL VERSION.
+000180* ------------------------------------------------------------ *
+000190 ENVIRONMENT DIVISION.
+000200 INPUT-OUTPUT SECTION.
+000210 FILE-CONTROL.
+000220     SELECT PAGE-EVENT-FILE ASSIGN TO "PAGEVENT"
+000230         ORGANIZATION IS SEQUENTIAL
+000240         FILE STATUS IS WS-PAGEVENT-STATUS.
+000250*
+000260 DATA DIVISION.
+000270 FILE SECTION.
+000280 FD  PAGE-EVENT-FILE
+000290     RECORDING MODE IS F.
+000300     COPY EVENTREC.
+000310*
+000320 WORKING-STORAGE SECTION.
+000330 77  WS-PAGEVENT-STATUS           PIC X(02)  VALUE "00".
+000340*
+000350 LINKAGE SECTION.
+000360 COPY EVENTREC REPLACING PAGE-EVENT-RECORD
+000370     BY PAGE-EVENT-RECORD-PASSED.
+000390*
+000400 PROCEDURE DIVISION USING PAGE-EVENT-RECORD-PASSED.
+000410*
+000420 0000-MAINLINE.
+000430     PERFORM 1000-OPEN-PAGE-EVENT-FILE THRU 1000-EXIT.
+000440     IF WS-PAGEVENT-STATUS = "00" OR WS-PAGEVENT-STATUS = "05"
+000450         PERFORM 2000-WRITE-PAGE-EVENT THRU 2000-EXIT
+000460         CLOSE PAGE-EVENT-FILE
+000470     END-IF.
+000480     GOBACK.
+000490 0000-MAINLINE-EXIT.
+000500     EXIT.
+000510*
+000520* ---------------------------------------------------------- *
+000530* 1000-OPEN-PAGE-EVENT-FILE - APPEND ACROSS RUNS, CREATING    *
+000540* THE FILE THE FIRST TIME IT IS NEEDED.                      *
+000550* ---------------------------------------------------------- *
+000560 1000-OPEN-PAGE-EVENT-FILE.
+000570     OPEN EXTEND PAGE-EVENT-FILE.
+000580     IF WS-PAGEVENT-STATUS = "35"
+000590         OPEN OUTPUT PAGE-EVENT-FILE
+000600     END-IF.
+000610 1000-EXIT.
+000620     EXIT.
+000630*
+000640* ---------------------------------------------------------- *
+000650* 2000-WRITE-PAGE-EVENT - HAND THE CALLER'S EVENT STRAIGHT    *
+000660* THROUGH TO THE ALERTING FILE.                               *
+000670* ---------------------------------------------------------- *
+000680 2000-WRITE-PAGE-EVENT.
+000690     MOVE PAGE-EVENT-RECORD-PASSED TO PAGE-EVENT-RECORD.
+000700     WRITE PAGE-EVENT-RECORD.
+000710 2000-EXIT.
+000720     EXIT.
+000730*
+000740 END PROGRAM PAGEIFC.
