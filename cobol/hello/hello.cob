@@ -1,13 +1,701 @@
 000010 IDENTIFICATION DIVISION.
 000020 PROGRAM-ID. HELLO.
 000030 AUTHOR. PETR.
-000040 DATE-WRITTEN 25-03-2024.
-      * The author and date written are done via comments in modern environments. 
-000050 PROCEDURE DIVISION.
-000060     DISPLAY "Hello, world!".
-000070     STOP RUN.
-000080 END PROGRAM HELLO.
-      * We don't need to use ALL CAPS. GnuCobol is fine with lower caps
-      * From column 8 onwards, there are two section: A and B.
-      * Section A is in columns 8-11 and it is reserved for devisions, sections and paragraphs.
-      * Section B is from 12 onwards and it is used for code statements. That is why the 'DISPLAY' statement is indented by 4 additional columns.
+000040 INSTALLATION. DAILY-BATCH.
+000050 DATE-WRITTEN. 25-03-2024.
+000060 DATE-COMPILED.
+000070* ------------------------------------------------------------ *
+000080* HELLO originally just DISPLAYed a greeting to SYSOUT.  It is
+000090* now the driver for the overnight batch stream: it writes a
+000100* permanent job-control header record to BATCH-LOG, then calls
+000110* each step listed in CONTROL-FILE in order, recording a
+000120* checkpoint after every step that completes so a restart can
+000130* skip work already done for the run-date.
+000140*
+000150* MOD HISTORY
+000160*   24-03-2024 PK  ORIGINAL "HELLO, WORLD" VERSION.
+000170*   09-08-2026 PK  WRITE BATCH-LOG HEADER RECORD INSTEAD OF
+000180*                  DISPLAYING A GREETING.
+000190*   09-08-2026 PK  ACCEPT ENV/RUN-DATE FROM THE JCL PARM AND
+000200*                  ECHO THEM IN THE STARTUP BANNER.
+000210*   09-08-2026 PK  PROMOTED TO DISPATCHER - DRIVE THE STEPS
+000220*                  LISTED IN CONTROL-FILE INSTEAD OF STOPPING
+000230*                  AFTER THE BANNER.
+000240*   09-08-2026 PK  ADD CHECKPOINT-FILE SO A RESTART SKIPS
+000250*                  STEPS THAT ALREADY POSTED FOR THE RUN-DATE.
+000260*   09-08-2026 PK  EXTEND BATCH-LOG ACROSS RUNS INSTEAD OF
+000270*                  OVERWRITING IT, AND LOG A STEP-COMPLETION
+000280*                  RECORD AFTER EACH STEP SO BATCHRPT HAS A
+000290*                  RETURN CODE TO REPORT PER STEP.
+000300*   09-08-2026 PK  PRE-FLIGHT CHECK EVERY DATASET NAMED IN
+000310*                  CONTROL-FILE BEFORE THE STARTUP BANNER AND
+000320*                  ABEND NAMING THE FIRST ONE MISSING OR EMPTY.
+000330*   09-08-2026 PK  CALL PAGEIFC AT JOB START AND AGAIN RIGHT
+000340*                  BEFORE STOP RUN SO ON-CALL IS PAGED BOTH
+000350*                  WHEN THE RUN BEGINS AND HOW IT ENDED.
+000360*   09-08-2026 PK  ADD CTL-MONTHEND-FLAG/WS-RUN-MODE SO MONTH-
+000370*                  END-ONLY STEPS CAN BE INCLUDED AUTOMATICALLY.
+000380*   09-08-2026 PK  DEFAULT WS-RUN-MODE FROM THE CALENDAR (LAST
+000390*                  CALENDAR DAY OF THE MONTH IS MONTHEND) SO AN
+000400*                  OPERATOR NO LONGER HAS TO REMEMBER TO SET
+000410*                  RUNMODE=MONTHEND - PARM IS NOW AN OVERRIDE
+000420*                  OF LAST RESORT, NOT THE ONLY WAY IT CHANGES.
+000430*   09-08-2026 PK  ONLY CHECKPOINT A STEP THAT CALLED BACK WITH
+000440*                  RETURN-CODE 0 SO A RESTART RETRIES A STEP
+000450*                  THAT FAILED INSTEAD OF SKIPPING IT AS DONE.
+000460*   09-08-2026 PK  OPEN/CLOSE BATCH-LOG AROUND EACH RECORD THIS
+000470*                  PROGRAM WRITES INSTEAD OF HOLDING IT OPEN
+000480*                  FOR THE WHOLE RUN, SINCE LOGWRITE OPENS THE
+000490*                  SAME DATASET INDEPENDENTLY ON EVERY CALL.
+000500*   09-08-2026 PK  FIX "DATASET NOT FOUND" MESSAGE TEXT OFFSET
+000510*                  AND PREFLIGHT-FILE'S ORGANIZATION TO MATCH
+000520*                  THE FIXED-BLOCK DATASETS IT PROBES.
+000530*   09-08-2026 PK  REFRESH WS-RUN-TIME BEFORE THE JOB-END PAGE
+000540*                  EVENT SO IT CARRIES THE ACTUAL END TIME
+000550*                  RATHER THAN WHATEVER TIME THE LAST STEP (OR
+000560*                  JOB START, IF NOTHING EVER RAN) LEFT BEHIND.
+000570*                  ALSO STOP TREATING EVERY NON-ZERO PRE-FLIGHT
+000580*                  OPEN STATUS AS "NOT FOUND" - ONLY STATUS "35"
+000590*                  MEANS THAT; ANY OTHER BAD STATUS NOW REPORTS
+000600*                  ITS OWN CODE INSTEAD OF A MISLEADING MESSAGE.
+000610*   09-08-2026 PK  VALIDATE WS-RUN-MONTH/WS-RUN-DAY RIGHT AFTER
+000620*                  THE PARM IS PARSED, BEFORE 1055-DERIVE-RUN-
+000630*                  MODE USES THE MONTH TO SUBSCRIPT THE DAYS-IN-
+000640*                  MONTH TABLE.  WIDEN WS-LEAP-REM-400 TO PIC
+000650*                  9(03) SO A CENTURY YEAR'S REMAINDER (UP TO
+000660*                  399) NO LONGER TRUNCATES TO A FALSE ZERO.
+000670*                  ADD ON EXCEPTION HANDLING AROUND THE STEP
+000680*                  DISPATCH CALL SO AN UNRESOLVED CTL-PROGRAM-ID
+000690*                  LOGS FATAL AND FAILS JUST THAT STEP INSTEAD OF
+000700*                  ABENDING THE WHOLE DISPATCHER.  PASS THE RUN'S
+000710*                  BUSINESS RUN-DATE TO LOGWRITE IN LOG-RUN-DATE
+000720*                  SO LOGREC ROWS ARE FILED UNDER IT INSTEAD OF
+000730*                  WHATEVER DATE LOGWRITE HAPPENS TO EXECUTE ON.
+000740* ------------------------------------------------------------ *
+000750 ENVIRONMENT DIVISION.
+000760 INPUT-OUTPUT SECTION.
+000770 FILE-CONTROL.
+000780     SELECT BATCH-LOG-FILE ASSIGN TO "BATCHLOG"
+000790         ORGANIZATION IS SEQUENTIAL
+000800         FILE STATUS IS WS-BATCHLOG-STATUS.
+000810     SELECT CONTROL-FILE ASSIGN TO "CTLFILE"
+000820         ORGANIZATION IS SEQUENTIAL
+000830         FILE STATUS IS WS-CTLFILE-STATUS.
+000840     SELECT CHECKPOINT-FILE ASSIGN TO "CHKPTFIL"
+000850         ORGANIZATION IS INDEXED
+000860         ACCESS MODE IS DYNAMIC
+000870         RECORD KEY IS CHK-KEY
+000880         FILE STATUS IS WS-CHKPT-STATUS.
+000890     SELECT PREFLIGHT-FILE ASSIGN TO WS-PREFLIGHT-DSNAME
+000900         ORGANIZATION IS SEQUENTIAL
+000910         FILE STATUS IS WS-PREFLIGHT-STATUS.
+000920*
+000930 DATA DIVISION.
+000940 FILE SECTION.
+000950 FD  BATCH-LOG-FILE
+000960     RECORDING MODE IS F.
+000970     COPY LOGHDR.
+000980     COPY STEPLOG.
+000990 FD  CONTROL-FILE
+001000     RECORDING MODE IS F.
+001010     COPY CTLFILE.
+001020 FD  CHECKPOINT-FILE.
+001030     COPY CHKPT.
+001040 FD  PREFLIGHT-FILE
+001050     RECORDING MODE IS F.
+001060 01  PREFLIGHT-RECORD             PIC X(80).
+001070*
+001080 WORKING-STORAGE SECTION.
+001090 77  WS-BATCHLOG-STATUS           PIC X(02)  VALUE "00".
+001100 77  WS-CTLFILE-STATUS            PIC X(02)  VALUE "00".
+001110 77  WS-CHKPT-STATUS              PIC X(02)  VALUE "00".
+001120 77  WS-PREFLIGHT-STATUS          PIC X(02)  VALUE "00".
+001130 77  WS-PREFLIGHT-DSNAME          PIC X(08).
+001140 77  WS-ABEND-SWITCH              PIC X(01)  VALUE "N".
+001150     88  WS-ABEND                 VALUE "Y".
+001160 77  WS-CTLFILE-EOF-SWITCH        PIC X(01)  VALUE "N".
+001170     88  WS-CTLFILE-EOF           VALUE "Y".
+001180 77  WS-CHKPT-FOUND-SWITCH        PIC X(01)  VALUE "N".
+001190     88  WS-CHKPT-FOUND           VALUE "Y".
+001200 01  WS-RUN-DATE-FIELDS.
+001210     05  WS-RUN-DATE              PIC X(08).
+001220     05  WS-RUN-DATE-NUM REDEFINES WS-RUN-DATE.
+001230         10  WS-RUN-YEAR          PIC 9(04).
+001240         10  WS-RUN-MONTH         PIC 9(02).
+001250         10  WS-RUN-DAY           PIC 9(02).
+001260 77  WS-RUN-TIME                  PIC X(08).
+001270 77  WS-OPERATOR-ID               PIC X(08)  VALUE "BATCH".
+001280 77  WS-ENV-CODE                  PIC X(04)  VALUE "TEST".
+001290 77  WS-RUN-MODE                  PIC X(08)  VALUE "DAILY".
+001300     88  WS-MODE-DAILY            VALUE "DAILY".
+001310     88  WS-MODE-MONTHEND         VALUE "MONTHEND".
+001320 77  WS-RUNMODE-OVERRIDE-SWITCH   PIC X(01)  VALUE "N".
+001330     88  WS-RUNMODE-OVERRIDDEN    VALUE "Y".
+001340*
+001350* CALENDAR FIELDS USED TO DEFAULT WS-RUN-MODE TO "MONTHEND" ON
+001360* THE LAST CALENDAR DAY OF THE MONTH WHEN PARM DOES NOT SAY
+001370* OTHERWISE.
+001380 01  WS-DAYS-IN-MONTH-VALUES.
+001390     05  FILLER                   PIC 9(02)  VALUE 31.
+001400     05  FILLER                   PIC 9(02)  VALUE 28.
+001410     05  FILLER                   PIC 9(02)  VALUE 31.
+001420     05  FILLER                   PIC 9(02)  VALUE 30.
+001430     05  FILLER                   PIC 9(02)  VALUE 31.
+001440     05  FILLER                   PIC 9(02)  VALUE 30.
+001450     05  FILLER                   PIC 9(02)  VALUE 31.
+001460     05  FILLER                   PIC 9(02)  VALUE 31.
+001470     05  FILLER                   PIC 9(02)  VALUE 30.
+001480     05  FILLER                   PIC 9(02)  VALUE 31.
+001490     05  FILLER                   PIC 9(02)  VALUE 30.
+001500     05  FILLER                   PIC 9(02)  VALUE 31.
+001510 01  WS-DAYS-IN-MONTH-TABLE REDEFINES WS-DAYS-IN-MONTH-VALUES.
+001520     05  WS-DAYS-IN-MONTH         PIC 9(02)  OCCURS 12 TIMES.
+001530 77  WS-LAST-DAY-OF-MONTH         PIC 9(02).
+001540 77  WS-LEAP-DIV-QUOT             PIC 9(04).
+001550 77  WS-LEAP-REM-4                PIC 9(02).
+001560 77  WS-LEAP-REM-100              PIC 9(02).
+001570 77  WS-LEAP-REM-400              PIC 9(03).
+001580*
+001590* PARM IS SUPPLIED AS "KEYWORD=VALUE" PAIRS SEPARATED BY COMMAS,
+001600* E.G. "ENV=PROD,RUNDATE=20260809,RUNMODE=MONTHEND".  RUNMODE
+001610* IS OPTIONAL - WHEN OMITTED, WS-RUN-MODE IS DERIVED FROM THE
+001620* RUN-DATE INSTEAD (SEE 1055-DERIVE-RUN-MODE).
+001630 77  WS-PARM-LENGTH               PIC 9(04)  COMP.
+001640 77  WS-PARM-POINTER              PIC 9(04)  COMP.
+001650 01  WS-PARM-PAIR.
+001660     05  WS-PARM-PAIR-TEXT        PIC X(20).
+001670 01  WS-PARM-KEY-VALUE.
+001680     05  WS-PARM-KEY              PIC X(10).
+001690     05  WS-PARM-VALUE            PIC X(10).
+001700*
+001710 COPY EVENTREC REPLACING PAGE-EVENT-RECORD
+001720     BY WS-PAGE-EVENT-RECORD.
+001730*
+001740 COPY LOGPARM REPLACING LOG-CALL-PARMS
+001750     BY WS-LOG-CALL-PARMS.
+001760*
+001770 LINKAGE SECTION.
+001780 01  PARM-PASSED-FROM-JCL.
+001790     05  PARM-LENGTH              PIC S9(04) COMP.
+001800     05  PARM-TEXT                PIC X(80).
+001810*
+001820 PROCEDURE DIVISION USING PARM-PASSED-FROM-JCL.
+001830*
+001840 0000-MAINLINE.
+001850     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001860     IF NOT WS-ABEND
+001870         MOVE "STARTING" TO PAGE-STATUS
+001880         PERFORM 1700-NOTIFY-PAGING THRU 1700-EXIT
+001890         MOVE "INFO "         TO LOG-SEVERITY
+001900         MOVE "0000-MAINLINE" TO LOG-PARAGRAPH-NAME
+001910         MOVE "RUN STARTING"  TO LOG-MESSAGE-TEXT
+001920         PERFORM 1750-LOG-EVENT THRU 1750-EXIT
+001930     END-IF.
+001940     IF NOT WS-ABEND
+001950         PERFORM 1800-PREFLIGHT-CHECK THRU 1800-EXIT
+001960     END-IF.
+001970     IF NOT WS-ABEND
+001980         PERFORM 1500-DISPLAY-BANNER THRU 1500-EXIT
+001990         PERFORM 2000-WRITE-LOG-HEADER THRU 2000-EXIT
+002000     END-IF.
+002010     IF NOT WS-ABEND
+002020         PERFORM 3000-DISPATCH-CONTROL-FILE THRU 3000-EXIT
+002030     END-IF.
+002040     IF WS-ABEND
+002050         MOVE "ABEND"    TO PAGE-STATUS
+002060         MOVE "FATAL"    TO LOG-SEVERITY
+002070         MOVE "RUN ENDED IN ABEND" TO LOG-MESSAGE-TEXT
+002080     ELSE
+002090         MOVE "COMPLETE" TO PAGE-STATUS
+002100         MOVE "INFO "    TO LOG-SEVERITY
+002110         MOVE "RUN COMPLETED NORMALLY" TO LOG-MESSAGE-TEXT
+002120     END-IF.
+002130     MOVE "0000-MAINLINE" TO LOG-PARAGRAPH-NAME.
+002140     PERFORM 1750-LOG-EVENT THRU 1750-EXIT.
+002150     ACCEPT WS-RUN-TIME FROM TIME.
+002160     PERFORM 1700-NOTIFY-PAGING THRU 1700-EXIT.
+002170     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+002180     STOP RUN.
+002190 0000-MAINLINE-EXIT.
+002200     EXIT.
+002210*
+002220* ---------------------------------------------------------- *
+002230* 1000-INITIALIZE - GET THE RUN DATE/TIME, PICK UP THE JCL    *
+002240* PARM, VALIDATE THE RUN-DATE, AND DEFAULT THE RUN-MODE FROM  *
+002250* THE CALENDAR UNLESS THE PARM OVERRODE IT.                  *
+002260* ---------------------------------------------------------- *
+002270 1000-INITIALIZE.
+002280     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+002290     ACCEPT WS-RUN-TIME FROM TIME.
+002300     MOVE PARM-LENGTH TO WS-PARM-LENGTH.
+002310     PERFORM 1050-PARSE-PARM THRU 1050-EXIT.
+002320     PERFORM 1057-VALIDATE-RUN-DATE THRU 1057-EXIT.
+002330     IF NOT WS-ABEND AND NOT WS-RUNMODE-OVERRIDDEN
+002340         PERFORM 1055-DERIVE-RUN-MODE THRU 1055-EXIT
+002350     END-IF.
+002360 1000-EXIT.
+002370     EXIT.
+002380*
+002390* ---------------------------------------------------------- *
+002400* 1050-PARSE-PARM - WALK THE "KEY=VALUE" PAIRS IN THE JCL     *
+002410* PARM STRING, OVERRIDING THE SYSTEM DATE AND DEFAULT         *
+002420* ENVIRONMENT CODE WHEN THE CALLER SUPPLIED THEM.             *
+002430* ---------------------------------------------------------- *
+002440 1050-PARSE-PARM.
+002450     MOVE 1 TO WS-PARM-POINTER.
+002460     IF WS-PARM-LENGTH > 0
+002470         PERFORM 1060-PARSE-ONE-PAIR THRU 1060-EXIT
+002480             UNTIL WS-PARM-POINTER > WS-PARM-LENGTH
+002490     END-IF.
+002500 1050-EXIT.
+002510     EXIT.
+002520*
+002530 1060-PARSE-ONE-PAIR.
+002540     MOVE SPACES TO WS-PARM-PAIR-TEXT.
+002550     UNSTRING PARM-TEXT (1:WS-PARM-LENGTH) DELIMITED BY ","
+002560         INTO WS-PARM-PAIR-TEXT
+002570         WITH POINTER WS-PARM-POINTER.
+002580     MOVE SPACES TO WS-PARM-KEY-VALUE.
+002590     UNSTRING WS-PARM-PAIR-TEXT DELIMITED BY "="
+002600         INTO WS-PARM-KEY WS-PARM-VALUE.
+002610     EVALUATE WS-PARM-KEY
+002620         WHEN "ENV"
+002630             MOVE WS-PARM-VALUE (1:4) TO WS-ENV-CODE
+002640         WHEN "RUNDATE"
+002650             MOVE WS-PARM-VALUE (1:8) TO WS-RUN-DATE
+002660         WHEN "RUNMODE"
+002670             MOVE WS-PARM-VALUE       TO WS-RUN-MODE
+002680             MOVE "Y" TO WS-RUNMODE-OVERRIDE-SWITCH
+002690         WHEN OTHER
+002700             CONTINUE
+002710     END-EVALUATE.
+002720 1060-EXIT.
+002730     EXIT.
+002740*
+002750* ---------------------------------------------------------- *
+002760* 1057-VALIDATE-RUN-DATE - MAKE SURE WS-RUN-MONTH/WS-RUN-DAY  *
+002770* (FROM THE SYSTEM CLOCK, OR FROM A PARM-SUPPLIED RUNDATE=    *
+002780* THAT OVERRODE IT) ARE IN RANGE BEFORE 1055-DERIVE-RUN-MODE  *
+002790* USES WS-RUN-MONTH TO SUBSCRIPT WS-DAYS-IN-MONTH.  A BAD     *
+002800* RUNDATE= ABENDS HERE, CLEANLY, INSTEAD OF AS AN OUT-OF-     *
+002810* RANGE SUBSCRIPT.                                           *
+002820* ---------------------------------------------------------- *
+002830 1057-VALIDATE-RUN-DATE.
+002840     IF WS-RUN-MONTH = 0 OR WS-RUN-MONTH > 12
+002850         DISPLAY "HELLO: INVALID RUN-DATE " WS-RUN-DATE
+002860             " - MONTH NOT IN 01-12"
+002870         MOVE "Y" TO WS-ABEND-SWITCH
+002880         MOVE "FATAL"    TO LOG-SEVERITY
+002890         MOVE "1057-VRD" TO LOG-PARAGRAPH-NAME
+002900         MOVE "INVALID RUN-DATE - BAD MONTH" TO LOG-MESSAGE-TEXT
+002910         PERFORM 1750-LOG-EVENT THRU 1750-EXIT
+002920     ELSE
+002930         IF WS-RUN-DAY = 0 OR WS-RUN-DAY > 31
+002940             DISPLAY "HELLO: INVALID RUN-DATE " WS-RUN-DATE
+002950                 " - DAY NOT IN 01-31"
+002960             MOVE "Y" TO WS-ABEND-SWITCH
+002970             MOVE "FATAL"    TO LOG-SEVERITY
+002980             MOVE "1057-VRD" TO LOG-PARAGRAPH-NAME
+002990             MOVE "INVALID RUN-DATE - BAD DAY" TO LOG-MESSAGE-TEXT
+003000             PERFORM 1750-LOG-EVENT THRU 1750-EXIT
+003010         END-IF
+003020     END-IF.
+003030 1057-EXIT.
+003040     EXIT.
+003050*
+003060* ---------------------------------------------------------- *
+003070* 1055-DERIVE-RUN-MODE - DEFAULT WS-RUN-MODE FROM THE        *
+003080* CALENDAR: THE LAST CALENDAR DAY OF THE MONTH IS MONTHEND,  *
+003090* EVERY OTHER DAY IS DAILY.  ONLY REACHED WHEN THE PARM DID  *
+003100* NOT EXPLICITLY SUPPLY A RUNMODE OVERRIDE, AND WS-RUN-MONTH *
+003110* HAS ALREADY PASSED 1057-VALIDATE-RUN-DATE.                 *
+003120* ---------------------------------------------------------- *
+003130 1055-DERIVE-RUN-MODE.
+003140     MOVE "DAILY" TO WS-RUN-MODE.
+003150     MOVE WS-DAYS-IN-MONTH (WS-RUN-MONTH) TO WS-LAST-DAY-OF-MONTH.
+003160     IF WS-RUN-MONTH = 02
+003170         DIVIDE WS-RUN-YEAR BY 4   GIVING WS-LEAP-DIV-QUOT
+003180             REMAINDER WS-LEAP-REM-4
+003190         DIVIDE WS-RUN-YEAR BY 100 GIVING WS-LEAP-DIV-QUOT
+003200             REMAINDER WS-LEAP-REM-100
+003210         DIVIDE WS-RUN-YEAR BY 400 GIVING WS-LEAP-DIV-QUOT
+003220             REMAINDER WS-LEAP-REM-400
+003230         IF (WS-LEAP-REM-4 = 0 AND WS-LEAP-REM-100 NOT = 0)
+003240                 OR WS-LEAP-REM-400 = 0
+003250             MOVE 29 TO WS-LAST-DAY-OF-MONTH
+003260         END-IF
+003270     END-IF.
+003280     IF WS-RUN-DAY = WS-LAST-DAY-OF-MONTH
+003290         MOVE "MONTHEND" TO WS-RUN-MODE
+003300     END-IF.
+003310 1055-EXIT.
+003320     EXIT.
+003330*
+003340* ---------------------------------------------------------- *
+003350* 1700-NOTIFY-PAGING - TELL THE PAGING INTERFACE THE RUN HAS  *
+003360* EITHER JUST STARTED OR JUST ENDED.  PAGE-STATUS IS SET      *
+003370* BY THE CALLER, AND WS-RUN-TIME REFRESHED TO THE CURRENT TIME*
+003380* OF DAY, BEFORE THIS PARAGRAPH IS PERFORMED.                 *
+003390* ---------------------------------------------------------- *
+003400 1700-NOTIFY-PAGING.
+003410     MOVE "HELLO"      TO PAGE-JOB-NAME.
+003420     MOVE WS-RUN-DATE  TO PAGE-RUN-DATE.
+003430     MOVE WS-RUN-TIME  TO PAGE-RUN-TIME.
+003440     CALL "PAGEIFC" USING WS-PAGE-EVENT-RECORD.
+003450 1700-EXIT.
+003460     EXIT.
+003470*
+003480* ---------------------------------------------------------- *
+003490* 1750-LOG-EVENT - SHARED SEVERITY-LEVELED LOGGING, USED BY   *
+003500* HELLO AND AVAILABLE TO ANY STEP IT DISPATCHES.  THE CALLER  *
+003510* SETS LOG-SEVERITY, LOG-PARAGRAPH-NAME AND LOG-MESSAGE-TEXT  *
+003520* IN WS-LOG-CALL-PARMS BEFORE PERFORMING THIS PARAGRAPH; THE  *
+003530* PROGRAM-ID AND THE RUN'S BUSINESS RUN-DATE ARE STAMPED HERE *
+003540* SO EVERY CALLER FILES UNDER THE SAME RUN-DATE LOGWRITE      *
+003550* WOULD OTHERWISE HAVE TAKEN FROM THE SYSTEM CLOCK.           *
+003560* ---------------------------------------------------------- *
+003570 1750-LOG-EVENT.
+003580     MOVE "HELLO"      TO LOG-PROGRAM-ID.
+003590     MOVE WS-RUN-DATE  TO LOG-RUN-DATE.
+003600     CALL "LOGWRITE" USING WS-LOG-CALL-PARMS.
+003610 1750-EXIT.
+003620     EXIT.
+003630*
+003640* ---------------------------------------------------------- *
+003650* 1800-PREFLIGHT-CHECK - BEFORE ANY OUTPUT IS PRODUCED, WALK  *
+003660* CONTROL-FILE AND MAKE SURE EVERY DATASET A STEP NEEDS       *
+003670* ACTUALLY EXISTS AND IS NOT EMPTY.  ABEND NAMING THE FIRST   *
+003680* ONE THAT FAILS SO THE REAL CAUSE SURFACES HERE INSTEAD OF   *
+003690* AS A CRYPTIC FILE-STATUS CODE THREE STEPS LATER.            *
+003700* ---------------------------------------------------------- *
+003710 1800-PREFLIGHT-CHECK.
+003720     OPEN INPUT CONTROL-FILE.
+003730     IF WS-CTLFILE-STATUS NOT = "00"
+003740         DISPLAY "HELLO: UNABLE TO OPEN CONTROL-FILE FOR "
+003750             "PRE-FLIGHT, STATUS=" WS-CTLFILE-STATUS
+003760         MOVE "Y" TO WS-ABEND-SWITCH
+003770         MOVE "FATAL"             TO LOG-SEVERITY
+003780         MOVE "1800-PFC"          TO LOG-PARAGRAPH-NAME
+003790         MOVE "UNABLE TO OPEN CONTROL-FILE" TO LOG-MESSAGE-TEXT
+003800         PERFORM 1750-LOG-EVENT THRU 1750-EXIT
+003810     ELSE
+003820         MOVE "N" TO WS-CTLFILE-EOF-SWITCH
+003830         PERFORM 3100-READ-CONTROL-RECORD THRU 3100-EXIT
+003840         PERFORM 1850-CHECK-ONE-DATASET THRU 1850-EXIT
+003850             UNTIL WS-CTLFILE-EOF OR WS-ABEND
+003860         CLOSE CONTROL-FILE
+003870     END-IF.
+003880 1800-EXIT.
+003890     EXIT.
+003900*
+003910* ---------------------------------------------------------- *
+003920* 1850-CHECK-ONE-DATASET - OPEN THE DATASET NAMED BY THE      *
+003930* CURRENT CONTROL-FILE RECORD AND BRANCH ON THE SPECIFIC      *
+003940* OPEN STATUS: "00"/"05" MEANS IT IS THERE (CHECK IT IS NOT   *
+003950* EMPTY), "35" MEANS IT GENUINELY DOES NOT EXIST, AND ANY     *
+003960* OTHER STATUS IS SOME OTHER OPEN FAILURE (E.G. AN LRECL OR   *
+003970* RECFM MISMATCH) THAT IS NOT THE SAME THING AS "NOT FOUND"   *
+003980* AND SHOULD NOT BE REPORTED AS IF IT WERE.                   *
+003990* ---------------------------------------------------------- *
+004000 1850-CHECK-ONE-DATASET.
+004010     IF CTL-DATASET-NAME NOT = SPACES
+004020         MOVE CTL-DATASET-NAME TO WS-PREFLIGHT-DSNAME
+004030         OPEN INPUT PREFLIGHT-FILE
+004040         EVALUATE WS-PREFLIGHT-STATUS
+004050             WHEN "00"
+004060             WHEN "05"
+004070                 PERFORM 1855-CHECK-DATASET-NOT-EMPTY
+004080                     THRU 1855-EXIT
+004090             WHEN "35"
+004100                 DISPLAY "HELLO: PRE-FLIGHT FAILED - DATASET "
+004110                     CTL-DATASET-NAME " NOT FOUND, STATUS="
+004120                     WS-PREFLIGHT-STATUS
+004130                 MOVE "Y" TO WS-ABEND-SWITCH
+004140                 MOVE "FATAL"    TO LOG-SEVERITY
+004150                 MOVE "1850-CDS" TO LOG-PARAGRAPH-NAME
+004160                 MOVE "DATASET NOT FOUND: " TO LOG-MESSAGE-TEXT
+004170                 MOVE CTL-DATASET-NAME TO LOG-MESSAGE-TEXT (20:8)
+004180                 PERFORM 1750-LOG-EVENT THRU 1750-EXIT
+004190             WHEN OTHER
+004200                 DISPLAY "HELLO: PRE-FLIGHT FAILED - DATASET "
+004210                     CTL-DATASET-NAME " OPEN ERROR, STATUS="
+004220                     WS-PREFLIGHT-STATUS
+004230                 MOVE "Y" TO WS-ABEND-SWITCH
+004240                 MOVE "FATAL"    TO LOG-SEVERITY
+004250                 MOVE "1850-CDS" TO LOG-PARAGRAPH-NAME
+004260                 MOVE "DATASET OPEN ERROR STATUS=" TO
+004270                     LOG-MESSAGE-TEXT
+004280                 MOVE WS-PREFLIGHT-STATUS TO
+004290                     LOG-MESSAGE-TEXT (28:2)
+004300                 PERFORM 1750-LOG-EVENT THRU 1750-EXIT
+004310         END-EVALUATE
+004320     END-IF.
+004330     PERFORM 3100-READ-CONTROL-RECORD THRU 3100-EXIT.
+004340 1850-EXIT.
+004350     EXIT.
+004360*
+004370* ---------------------------------------------------------- *
+004380* 1855-CHECK-DATASET-NOT-EMPTY - THE DATASET OPENED CLEANLY   *
+004390* (STATUS "00" OR "05" - "05" MEANS THE FILE DID NOT EXIST    *
+004400* BEFORE BUT THE ASSIGNED DEVICE LET THE OPEN PROCEED) SO     *
+004410* CONFIRM IT HAS AT LEAST ONE RECORD.                         *
+004420* ---------------------------------------------------------- *
+004430 1855-CHECK-DATASET-NOT-EMPTY.
+004440     READ PREFLIGHT-FILE
+004450         AT END
+004460             DISPLAY "HELLO: PRE-FLIGHT FAILED - DATASET "
+004470                 CTL-DATASET-NAME " IS EMPTY"
+004480             MOVE "Y" TO WS-ABEND-SWITCH
+004490             MOVE "FATAL"    TO LOG-SEVERITY
+004500             MOVE "1850-CDS" TO LOG-PARAGRAPH-NAME
+004510             MOVE "DATASET EMPTY: " TO LOG-MESSAGE-TEXT
+004520             MOVE CTL-DATASET-NAME
+004530                 TO LOG-MESSAGE-TEXT (16:8)
+004540             PERFORM 1750-LOG-EVENT THRU 1750-EXIT
+004550     END-READ.
+004560     CLOSE PREFLIGHT-FILE.
+004570 1855-EXIT.
+004580     EXIT.
+004590*
+004600* ---------------------------------------------------------- *
+004610* 1900-OPEN-BATCH-LOG - OPEN BATCH-LOG FOR ONE WRITE, EXTENDING*
+004620* IT ACROSS RUNS AND CREATING IT THE FIRST TIME IT IS NEEDED. *
+004630* CALLED IMMEDIATELY BEFORE EACH RECORD HELLO WRITES AND       *
+004640* CLOSED RIGHT AFTER (SEE 1950-CLOSE-BATCH-LOG) SO THE FILE IS *
+004650* NEVER HELD OPEN WHILE LOGWRITE IS CALLED, SINCE LOGWRITE     *
+004660* OPENS THE SAME DATASET INDEPENDENTLY ON EVERY CALL.          *
+004670* ---------------------------------------------------------- *
+004680 1900-OPEN-BATCH-LOG.
+004690     OPEN EXTEND BATCH-LOG-FILE.
+004700     IF WS-BATCHLOG-STATUS = "35"
+004710         OPEN OUTPUT BATCH-LOG-FILE
+004720     END-IF.
+004730     IF WS-BATCHLOG-STATUS NOT = "00"
+004740             AND WS-BATCHLOG-STATUS NOT = "05"
+004750         DISPLAY "HELLO: UNABLE TO OPEN BATCH-LOG, STATUS="
+004760             WS-BATCHLOG-STATUS
+004770         MOVE "Y" TO WS-ABEND-SWITCH
+004780     END-IF.
+004790 1900-EXIT.
+004800     EXIT.
+004810*
+004820* ---------------------------------------------------------- *
+004830* 1950-CLOSE-BATCH-LOG - CLOSE BATCH-LOG RIGHT AFTER THE      *
+004840* SINGLE WRITE IT WAS JUST OPENED FOR.                        *
+004850* ---------------------------------------------------------- *
+004860 1950-CLOSE-BATCH-LOG.
+004870     CLOSE BATCH-LOG-FILE.
+004880 1950-EXIT.
+004890     EXIT.
+004900*
+004910* ---------------------------------------------------------- *
+004920* 1500-DISPLAY-BANNER - ANNOUNCE THE RUN SO AN OPERATOR       *
+004930* SCANNING SYSOUT CAN TELL TEST FROM PROD AT A GLANCE.        *
+004940* ---------------------------------------------------------- *
+004950 1500-DISPLAY-BANNER.
+004960     DISPLAY "HELLO STARTING - ENV=" WS-ENV-CODE
+004970         " RUN-DATE=" WS-RUN-DATE " RUN-TIME=" WS-RUN-TIME
+004980         " RUN-MODE=" WS-RUN-MODE.
+004990 1500-EXIT.
+005000     EXIT.
+005010*
+005020* ---------------------------------------------------------- *
+005030* 2000-WRITE-LOG-HEADER - RECORD THE KICKOFF OF THIS RUN      *
+005040* ---------------------------------------------------------- *
+005050 2000-WRITE-LOG-HEADER.
+005060     PERFORM 1900-OPEN-BATCH-LOG THRU 1900-EXIT.
+005070     IF NOT WS-ABEND
+005080         MOVE "HELLO"        TO LOGHDR-JOB-NAME
+005090         MOVE WS-RUN-DATE    TO LOGHDR-RUN-DATE
+005100         MOVE WS-RUN-TIME    TO LOGHDR-RUN-TIME
+005110         MOVE WS-OPERATOR-ID TO LOGHDR-OPERATOR-ID
+005120         WRITE BATCH-LOG-HEADER
+005130         IF WS-BATCHLOG-STATUS NOT = "00"
+005140             DISPLAY "HELLO: UNABLE TO WRITE BATCH-LOG, STATUS="
+005150                 WS-BATCHLOG-STATUS
+005160             MOVE "Y" TO WS-ABEND-SWITCH
+005170         END-IF
+005180         PERFORM 1950-CLOSE-BATCH-LOG THRU 1950-EXIT
+005190     END-IF.
+005200 2000-EXIT.
+005210     EXIT.
+005220*
+005230* ---------------------------------------------------------- *
+005240* 3000-DISPATCH-CONTROL-FILE - DRIVE THE OVERNIGHT BATCH      *
+005250* STREAM BY CALLING EACH STEP LISTED IN CONTROL-FILE, IN      *
+005260* ORDER, SKIPPING ANY STEP WHOSE RUN FLAG IS NOT "Y" OR THAT  *
+005270* IS ALREADY CHECKPOINTED COMPLETE FOR THIS RUN-DATE.         *
+005280* ---------------------------------------------------------- *
+005290 3000-DISPATCH-CONTROL-FILE.
+005300     OPEN INPUT CONTROL-FILE.
+005310     IF WS-CTLFILE-STATUS NOT = "00"
+005320         DISPLAY "HELLO: UNABLE TO OPEN CONTROL-FILE, STATUS="
+005330             WS-CTLFILE-STATUS
+005340         MOVE "Y" TO WS-ABEND-SWITCH
+005350         MOVE "ERROR"    TO LOG-SEVERITY
+005360         MOVE "3000-DCF" TO LOG-PARAGRAPH-NAME
+005370         MOVE "UNABLE TO OPEN CONTROL-FILE" TO LOG-MESSAGE-TEXT
+005380         PERFORM 1750-LOG-EVENT THRU 1750-EXIT
+005390     ELSE
+005400         PERFORM 3050-OPEN-CHECKPOINT-FILE THRU 3050-EXIT
+005410         IF NOT WS-ABEND
+005420             MOVE "N" TO WS-CTLFILE-EOF-SWITCH
+005430             PERFORM 3100-READ-CONTROL-RECORD THRU 3100-EXIT
+005440             PERFORM 3200-PROCESS-ONE-STEP THRU 3200-EXIT
+005450                 UNTIL WS-CTLFILE-EOF
+005460             CLOSE CHECKPOINT-FILE
+005470         END-IF
+005480         CLOSE CONTROL-FILE
+005490     END-IF.
+005500 3000-EXIT.
+005510     EXIT.
+005520*
+005530* ---------------------------------------------------------- *
+005540* 3050-OPEN-CHECKPOINT-FILE - OPEN FOR UPDATE, CREATING THE   *
+005550* FILE ON ITS VERY FIRST RUN.                                 *
+005560* ---------------------------------------------------------- *
+005570 3050-OPEN-CHECKPOINT-FILE.
+005580     OPEN I-O CHECKPOINT-FILE.
+005590     IF WS-CHKPT-STATUS = "35"
+005600         OPEN OUTPUT CHECKPOINT-FILE
+005610         CLOSE CHECKPOINT-FILE
+005620         OPEN I-O CHECKPOINT-FILE
+005630     END-IF.
+005640     IF WS-CHKPT-STATUS NOT = "00"
+005650         DISPLAY "HELLO: UNABLE TO OPEN CHECKPOINT-FILE, STATUS="
+005660             WS-CHKPT-STATUS
+005670         MOVE "Y" TO WS-ABEND-SWITCH
+005680     END-IF.
+005690 3050-EXIT.
+005700     EXIT.
+005710*
+005720 3100-READ-CONTROL-RECORD.
+005730     READ CONTROL-FILE
+005740         AT END
+005750             MOVE "Y" TO WS-CTLFILE-EOF-SWITCH
+005760     END-READ.
+005770 3100-EXIT.
+005780     EXIT.
+005790*
+005800* ---------------------------------------------------------- *
+005810* 3200-PROCESS-ONE-STEP - DISPATCH THE STEP UNLESS ALREADY    *
+005820* CHECKPOINTED, FLAGGED OFF, OR MONTH-END ONLY ON A NON-     *
+005830* MONTH-END RUN.  IF CTL-PROGRAM-ID CANNOT BE CALLED (E.G. A  *
+005840* TYPO OR A PROGRAM MISSING FROM STEPLIB), LOG FATAL AND      *
+005850* TREAT IT AS A FAILED STEP RATHER THAN ABENDING THE WHOLE    *
+005860* DISPATCHER, THE SAME AS ANY OTHER NON-ZERO RETURN CODE.     *
+005870* ---------------------------------------------------------- *
+005880 3200-PROCESS-ONE-STEP.
+005890     MOVE WS-RUN-DATE    TO CHK-RUN-DATE.
+005900     MOVE CTL-STEP-NAME  TO CHK-STEP-NAME.
+005910     READ CHECKPOINT-FILE
+005920         KEY IS CHK-KEY
+005930         INVALID KEY
+005940             MOVE "N" TO WS-CHKPT-FOUND-SWITCH
+005950         NOT INVALID KEY
+005960             MOVE "Y" TO WS-CHKPT-FOUND-SWITCH
+005970     END-READ.
+005980     IF WS-CHKPT-FOUND
+005990         DISPLAY "HELLO: STEP " CTL-STEP-NAME
+006000             " ALREADY CHECKPOINTED FOR " WS-RUN-DATE
+006010             ", SKIPPING"
+006020     ELSE
+006030         IF NOT CTL-RUN-YES
+006040             DISPLAY "HELLO: SKIPPING STEP " CTL-STEP-NAME
+006050                 " (RUN FLAG NOT Y)"
+006060         ELSE
+006070             IF CTL-MONTHEND-ONLY AND NOT WS-MODE-MONTHEND
+006080                 DISPLAY "HELLO: SKIPPING STEP " CTL-STEP-NAME
+006090                     " (MONTH-END ONLY, RUN-MODE="
+006100                     WS-RUN-MODE ")"
+006110             ELSE
+006120                 DISPLAY "HELLO: DISPATCHING STEP " CTL-STEP-NAME
+006130                     " PGM=" CTL-PROGRAM-ID
+006140                 CALL CTL-PROGRAM-ID
+006150                     ON EXCEPTION
+006160                         DISPLAY "HELLO: STEP " CTL-STEP-NAME
+006170                             " PGM=" CTL-PROGRAM-ID
+006180                             " COULD NOT BE CALLED"
+006190                         MOVE "FATAL"    TO LOG-SEVERITY
+006200                         MOVE "3200-POS" TO LOG-PARAGRAPH-NAME
+006210                         MOVE "CALL FAILED FOR PGM: " TO
+006220                             LOG-MESSAGE-TEXT
+006230                         MOVE CTL-PROGRAM-ID TO
+006240                             LOG-MESSAGE-TEXT (22:8)
+006250                         PERFORM 1750-LOG-EVENT THRU 1750-EXIT
+006260                         MOVE 16 TO RETURN-CODE
+006270                 END-CALL
+006280                 PERFORM 3255-WRITE-STEP-LOG THRU 3255-EXIT
+006290                 IF RETURN-CODE = 0
+006300                     PERFORM 3250-WRITE-CHECKPOINT THRU 3250-EXIT
+006310                 ELSE
+006320                     DISPLAY "HELLO: STEP " CTL-STEP-NAME
+006330                         " RETURNED RC=" RETURN-CODE
+006340                         " - NOT CHECKPOINTED"
+006350                 END-IF
+006360             END-IF
+006370         END-IF
+006380     END-IF.
+006390     PERFORM 3100-READ-CONTROL-RECORD THRU 3100-EXIT.
+006400 3200-EXIT.
+006410     EXIT.
+006420*
+006430* ---------------------------------------------------------- *
+006440* 3255-WRITE-STEP-LOG - RECORD THE STEP AND ITS RETURN CODE   *
+006450* ON BATCH-LOG SO BATCHRPT CAN SUMMARISE THE RUN.  WRITTEN    *
+006460* EVEN WHEN THE STEP FAILED, SINCE THE REPORT NEEDS TO SHOW   *
+006470* THE NON-ZERO RETURN CODE - ONLY THE CHECKPOINT IS GATED ON  *
+006480* SUCCESS (SEE 3200-PROCESS-ONE-STEP).                        *
+006490* ---------------------------------------------------------- *
+006500 3255-WRITE-STEP-LOG.
+006510     PERFORM 1900-OPEN-BATCH-LOG THRU 1900-EXIT.
+006520     IF NOT WS-ABEND
+006530         MOVE WS-RUN-DATE     TO STEPLOG-RUN-DATE
+006540         MOVE CTL-STEP-NAME   TO STEPLOG-STEP-NAME
+006550         MOVE CTL-PROGRAM-ID  TO STEPLOG-PROGRAM-ID
+006560         ACCEPT WS-RUN-TIME FROM TIME
+006570         MOVE WS-RUN-TIME     TO STEPLOG-RUN-TIME
+006580         MOVE RETURN-CODE     TO STEPLOG-RETURN-CODE
+006590         WRITE STEP-LOG-RECORD
+006600         IF WS-BATCHLOG-STATUS NOT = "00"
+006610             DISPLAY "HELLO: UNABLE TO WRITE STEP LOG FOR STEP "
+006620                 CTL-STEP-NAME " STATUS=" WS-BATCHLOG-STATUS
+006630         END-IF
+006640         PERFORM 1950-CLOSE-BATCH-LOG THRU 1950-EXIT
+006650     END-IF.
+006660 3255-EXIT.
+006670     EXIT.
+006680*
+006690* ---------------------------------------------------------- *
+006700* 3250-WRITE-CHECKPOINT - POST A CHECKPOINT FOR A STEP THAT   *
+006710* CALLED BACK WITHOUT ABENDING, SO A RESTART WON'T REDO IT.   *
+006720* ---------------------------------------------------------- *
+006730 3250-WRITE-CHECKPOINT.
+006740     MOVE WS-RUN-DATE   TO CHK-RUN-DATE.
+006750     MOVE CTL-STEP-NAME TO CHK-STEP-NAME.
+006760     ACCEPT WS-RUN-TIME FROM TIME.
+006770     MOVE WS-RUN-TIME   TO CHK-COMPLETION-TIME.
+006780     MOVE RETURN-CODE   TO CHK-RETURN-CODE.
+006790     WRITE CHECKPOINT-RECORD.
+006800     IF WS-CHKPT-STATUS NOT = "00"
+006810         DISPLAY "HELLO: UNABLE TO WRITE CHECKPOINT FOR STEP "
+006820             CTL-STEP-NAME " STATUS=" WS-CHKPT-STATUS
+006830     END-IF.
+006840 3250-EXIT.
+006850     EXIT.
+006860*
+006870* ---------------------------------------------------------- *
+006880* 9000-TERMINATE - SET THE RETURN CODE.  BATCH-LOG IS NEVER   *
+006890* LEFT OPEN ACROSS PARAGRAPHS (SEE 1900/1950), SO THERE IS    *
+006900* NOTHING TO CLOSE HERE.                                      *
+006910* ---------------------------------------------------------- *
+006920 9000-TERMINATE.
+006930     IF WS-ABEND
+006940         MOVE 16 TO RETURN-CODE
+006950     ELSE
+006960         MOVE 0 TO RETURN-CODE
+006970     END-IF.
+006980 9000-EXIT.
+006990     EXIT.
+007000*
+007010 END PROGRAM HELLO.
