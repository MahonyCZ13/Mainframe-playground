@@ -0,0 +1,318 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. BATCHRPT.
+000030 AUTHOR. PETR.
+000040 INSTALLATION. DAILY-BATCH.
+000050 DATE-WRITTEN. 09-08-2026.
+000060 DATE-COMPILED.
+000070* ------------------------------------------------------------ *
+000080* BATCHRPT READS THE BATCH-LOG FILE WRITTEN BY HELLO AND
+000090* PRINTS ONE SUMMARY PAGE PER RUN-DATE: START TIME, END TIME,
+000100* ELAPSED TIME, AND EACH STEP WITH ITS RETURN CODE.  THE IDEA
+000110* IS ONE PAGE AT SHIFT HANDOFF INSTEAD OF PAGING THROUGH EVERY
+000120* STEP'S RAW SYSOUT.
+000130*
+000140* MOD HISTORY
+000150*   09-08-2026 PK  INITIAL VERSION.
+000160*   09-08-2026 PK  FOLD A RESTART'S HEADER FOR A RUN-DATE THAT
+000170*                  ALREADY HAS A PAGE OPEN INTO THAT SAME PAGE
+000180*                  INSTEAD OF STARTING A SECOND ONE, AND GIVE AN
+000190*                  ERROR/FATAL LINE WITH NO HEADER YET (A RUN
+000200*                  THAT ABENDED IN PRE-FLIGHT) ITS OWN PAGE SO
+000210*                  IT REACHES THE REPORT INSTEAD OF BEING
+000220*                  SILENTLY DROPPED.
+000230*   09-08-2026 PK  MAKE REPORT-FILE FIXED-BLOCK SEQUENTIAL LIKE
+000240*                  EVERY OTHER FILE IN THIS SUITE INSTEAD OF
+000250*                  LINE SEQUENTIAL.
+000260* ------------------------------------------------------------ *
+000270 ENVIRONMENT DIVISION.
+000280 INPUT-OUTPUT SECTION.
+000290 FILE-CONTROL.
+000300     SELECT BATCH-LOG-FILE ASSIGN TO "BATCHLOG"
+000310         ORGANIZATION IS SEQUENTIAL
+000320         FILE STATUS IS WS-BATCHLOG-STATUS.
+000330     SELECT REPORT-FILE ASSIGN TO "BATCHPRT"
+000340         ORGANIZATION IS SEQUENTIAL
+000350         FILE STATUS IS WS-REPORT-STATUS.
+000360*
+000370 DATA DIVISION.
+000380 FILE SECTION.
+000390 FD  BATCH-LOG-FILE
+000400     RECORDING MODE IS F.
+000410     COPY LOGHDR.
+000420     COPY STEPLOG.
+000430     COPY LOGREC.
+000440 FD  REPORT-FILE
+000450     RECORDING MODE IS F.
+000460 01  REPORT-RECORD                PIC X(80).
+000470*
+000480 WORKING-STORAGE SECTION.
+000490 77  WS-BATCHLOG-STATUS           PIC X(02)  VALUE "00".
+000500 77  WS-REPORT-STATUS             PIC X(02)  VALUE "00".
+000510 77  WS-ABEND-SWITCH              PIC X(01)  VALUE "N".
+000520     88  WS-ABEND                 VALUE "Y".
+000530 77  WS-BATCHLOG-EOF-SWITCH       PIC X(01)  VALUE "N".
+000540     88  WS-BATCHLOG-EOF          VALUE "Y".
+000550 77  WS-HAVE-PAGE-SWITCH          PIC X(01)  VALUE "N".
+000560     88  WS-HAVE-PAGE             VALUE "Y".
+000570*
+000580 77  WS-CURR-RUN-DATE             PIC X(08).
+000590 77  WS-CURR-JOB-NAME             PIC X(08).
+000600 77  WS-CURR-START-TIME           PIC X(08).
+000610 77  WS-CURR-END-TIME             PIC X(08).
+000620 77  WS-CURR-STEP-COUNT           PIC 9(04)  VALUE 0.
+000630*
+000640 77  WS-TIME-HH                   PIC 9(02).
+000650 77  WS-TIME-MM                   PIC 9(02).
+000660 77  WS-TIME-SS                   PIC 9(02).
+000670 77  WS-START-SECONDS             PIC 9(06).
+000680 77  WS-END-SECONDS               PIC 9(06).
+000690 77  WS-ELAPSED-SECONDS           PIC 9(06).
+000700 77  WS-ELAPSED-REMAINDER         PIC 9(06).
+000710 77  WS-ELAPSED-HH                PIC 9(02).
+000720 77  WS-ELAPSED-MM                PIC 9(02).
+000730 77  WS-ELAPSED-SS                PIC 9(02).
+000740*
+000750 01  WS-PRINT-LINE                PIC X(80).
+000760*
+000770 PROCEDURE DIVISION.
+000780*
+000790 0000-MAINLINE.
+000800     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000810     IF NOT WS-ABEND
+000820         PERFORM 2000-READ-BATCH-LOG THRU 2000-EXIT
+000830         PERFORM 3000-PROCESS-RECORD THRU 3000-EXIT
+000840             UNTIL WS-BATCHLOG-EOF
+000850         IF WS-HAVE-PAGE
+000860             PERFORM 4000-FLUSH-CURRENT-PAGE THRU 4000-EXIT
+000870         END-IF
+000880     END-IF.
+000890     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+000900     STOP RUN.
+000910 0000-MAINLINE-EXIT.
+000920     EXIT.
+000930*
+000940* ---------------------------------------------------------- *
+000950* 1000-INITIALIZE - OPEN THE LOG WE READ AND THE REPORT WE    *
+000960* PRODUCE.                                                   *
+000970* ---------------------------------------------------------- *
+000980 1000-INITIALIZE.
+000990     OPEN INPUT BATCH-LOG-FILE.
+001000     IF WS-BATCHLOG-STATUS NOT = "00"
+001010         DISPLAY "BATCHRPT: UNABLE TO OPEN BATCH-LOG, STATUS="
+001020             WS-BATCHLOG-STATUS
+001030         MOVE "Y" TO WS-ABEND-SWITCH
+001040     END-IF.
+001050     OPEN OUTPUT REPORT-FILE.
+001060     IF WS-REPORT-STATUS NOT = "00"
+001070         DISPLAY "BATCHRPT: UNABLE TO OPEN BATCHPRT, STATUS="
+001080             WS-REPORT-STATUS
+001090         MOVE "Y" TO WS-ABEND-SWITCH
+001100     END-IF.
+001110 1000-EXIT.
+001120     EXIT.
+001130*
+001140 2000-READ-BATCH-LOG.
+001150     READ BATCH-LOG-FILE
+001160         AT END
+001170             MOVE "Y" TO WS-BATCHLOG-EOF-SWITCH
+001180     END-READ.
+001190 2000-EXIT.
+001200     EXIT.
+001210*
+001220* ---------------------------------------------------------- *
+001230* 3000-PROCESS-RECORD - A HEADER RECORD STARTS A NEW RUN-     *
+001240* DATE'S PAGE (FLUSHING WHATEVER PAGE WAS OPEN); A STEP       *
+001250* RECORD ADDS ONE LINE TO THE CURRENT PAGE.                  *
+001260* ---------------------------------------------------------- *
+001270 3000-PROCESS-RECORD.
+001280     EVALUATE TRUE
+001290         WHEN LOGHDR-RECORD-TYPE = "H"
+001300             PERFORM 3050-ON-HEADER-RECORD THRU 3050-EXIT
+001310         WHEN STEPLOG-RECORD-TYPE = "S"
+001320             PERFORM 3200-ADD-STEP-LINE THRU 3200-EXIT
+001330         WHEN LOG-RECORD-TYPE = "L"
+001340             IF LOG-SEV-ERROR OR LOG-SEV-FATAL
+001350                 PERFORM 3150-ON-LOG-RECORD THRU 3150-EXIT
+001360             END-IF
+001370         WHEN OTHER
+001380             CONTINUE
+001390     END-EVALUATE.
+001400     PERFORM 2000-READ-BATCH-LOG THRU 2000-EXIT.
+001410 3000-EXIT.
+001420     EXIT.
+001430*
+001440* ---------------------------------------------------------- *
+001450* 3050-ON-HEADER-RECORD - A RESTART FOR A RUN-DATE THAT       *
+001460* ALREADY HAS A PAGE OPEN (BECAUSE AN EARLIER ABORTED ATTEMPT *
+001470* FOR THAT SAME DATE ALREADY LOGGED A FATAL LINE - SEE        *
+001480* 3160-START-LOG-ONLY-PAGE) ADOPTS THE REAL JOB NAME/START    *
+001490* TIME ONTO THAT PAGE INSTEAD OF OPENING A SECOND ONE, SO     *
+001500* ONE RUN-DATE STILL PRINTS AS ONE PAGE.                      *
+001510* ---------------------------------------------------------- *
+001520 3050-ON-HEADER-RECORD.
+001530     IF WS-HAVE-PAGE AND WS-CURR-RUN-DATE = LOGHDR-RUN-DATE
+001540         MOVE LOGHDR-JOB-NAME TO WS-CURR-JOB-NAME
+001550         MOVE LOGHDR-RUN-TIME TO WS-CURR-START-TIME
+001560     ELSE
+001570         IF WS-HAVE-PAGE
+001580             PERFORM 4000-FLUSH-CURRENT-PAGE THRU 4000-EXIT
+001590         END-IF
+001600         PERFORM 3100-START-NEW-PAGE THRU 3100-EXIT
+001610     END-IF.
+001620 3050-EXIT.
+001630     EXIT.
+001640*
+001650* ---------------------------------------------------------- *
+001660* 3150-ON-LOG-RECORD - AN ERROR/FATAL LINE FOR A RUN-DATE     *
+001670* WITH NO PAGE OPEN YET (A RUN THAT ABENDED IN PRE-FLIGHT,    *
+001680* BEFORE HELLO EVER WROTE A HEADER) STILL NEEDS TO REACH THE  *
+001690* SHIFT-HANDOFF REPORT, SO IT OPENS ITS OWN PAGE RATHER THAN  *
+001700* BEING DROPPED OR FOLDED ONTO WHATEVER PAGE HAPPENED TO BE   *
+001710* OPEN FOR A DIFFERENT RUN-DATE.                              *
+001720* ---------------------------------------------------------- *
+001730 3150-ON-LOG-RECORD.
+001740     IF WS-HAVE-PAGE AND WS-CURR-RUN-DATE NOT = LOG-RUN-DATE
+001750         PERFORM 4000-FLUSH-CURRENT-PAGE THRU 4000-EXIT
+001760     END-IF.
+001770     IF NOT WS-HAVE-PAGE
+001780         PERFORM 3160-START-LOG-ONLY-PAGE THRU 3160-EXIT
+001790     END-IF.
+001800     PERFORM 3300-ADD-LOG-LINE THRU 3300-EXIT.
+001810 3150-EXIT.
+001820     EXIT.
+001830*
+001840* ---------------------------------------------------------- *
+001850* 3160-START-LOG-ONLY-PAGE - OPEN A PAGE FOR A RUN-DATE WHOSE  *
+001860* HEADER HAS NOT BEEN SEEN (OR MAY NEVER ARRIVE, IF THE RUN    *
+001870* ABENDED BEFORE WRITING ONE).  IF THE HEADER TURNS UP LATER   *
+001880* FOR THE SAME RUN-DATE, 3050-ON-HEADER-RECORD FOLDS IT INTO   *
+001890* THIS SAME PAGE INSTEAD OF STARTING A SECOND ONE.             *
+001900* ---------------------------------------------------------- *
+001910 3160-START-LOG-ONLY-PAGE.
+001920     MOVE LOG-RUN-DATE TO WS-CURR-RUN-DATE.
+001930     MOVE SPACES       TO WS-CURR-JOB-NAME.
+001940     MOVE LOG-RUN-TIME TO WS-CURR-START-TIME.
+001950     MOVE LOG-RUN-TIME TO WS-CURR-END-TIME.
+001960     MOVE 0            TO WS-CURR-STEP-COUNT.
+001970     MOVE "Y"          TO WS-HAVE-PAGE-SWITCH.
+001980     MOVE SPACES TO WS-PRINT-LINE.
+001990     STRING "BATCH RUN SUMMARY  RUN-DATE=" WS-CURR-RUN-DATE
+002000         "  JOB=(NONE - NO STARTUP LOG FOR THIS RUN)"
+002010         INTO WS-PRINT-LINE.
+002020     WRITE REPORT-RECORD FROM WS-PRINT-LINE.
+002030 3160-EXIT.
+002040     EXIT.
+002050*
+002060* ---------------------------------------------------------- *
+002070* 3100-START-NEW-PAGE - REMEMBER THE HEADER AND PRINT THE     *
+002080* PAGE BANNER.                                                *
+002090* ---------------------------------------------------------- *
+002100 3100-START-NEW-PAGE.
+002110     MOVE LOGHDR-RUN-DATE  TO WS-CURR-RUN-DATE.
+002120     MOVE LOGHDR-JOB-NAME  TO WS-CURR-JOB-NAME.
+002130     MOVE LOGHDR-RUN-TIME  TO WS-CURR-START-TIME.
+002140     MOVE LOGHDR-RUN-TIME  TO WS-CURR-END-TIME.
+002150     MOVE 0                TO WS-CURR-STEP-COUNT.
+002160     MOVE "Y"              TO WS-HAVE-PAGE-SWITCH.
+002170     MOVE SPACES TO WS-PRINT-LINE.
+002180     STRING "BATCH RUN SUMMARY  RUN-DATE=" WS-CURR-RUN-DATE
+002190         "  JOB=" WS-CURR-JOB-NAME "  START=" WS-CURR-START-TIME
+002200         INTO WS-PRINT-LINE.
+002210     WRITE REPORT-RECORD FROM WS-PRINT-LINE.
+002220 3100-EXIT.
+002230     EXIT.
+002240*
+002250* ---------------------------------------------------------- *
+002260* 3200-ADD-STEP-LINE - PRINT ONE STEP AND ITS RETURN CODE.   *
+002270* ---------------------------------------------------------- *
+002280 3200-ADD-STEP-LINE.
+002290     MOVE STEPLOG-RUN-TIME TO WS-CURR-END-TIME.
+002300     ADD 1 TO WS-CURR-STEP-COUNT.
+002310     MOVE SPACES TO WS-PRINT-LINE.
+002320     STRING "  STEP=" STEPLOG-STEP-NAME
+002330         "  PGM=" STEPLOG-PROGRAM-ID
+002340         "  TIME=" STEPLOG-RUN-TIME
+002350         "  RC=" STEPLOG-RETURN-CODE
+002360         INTO WS-PRINT-LINE.
+002370     WRITE REPORT-RECORD FROM WS-PRINT-LINE.
+002380 3200-EXIT.
+002390     EXIT.
+002400*
+002410* ---------------------------------------------------------- *
+002420* 3300-ADD-LOG-LINE - ECHO AN ERROR/FATAL SEVERITY LOG LINE   *
+002430* ON THE CURRENT PAGE SO THE SHIFT HANDOFF REPORT SURFACES    *
+002440* TROUBLE WITHOUT SOMEONE HAVING TO GREP BATCH-LOG BY HAND.   *
+002450* ---------------------------------------------------------- *
+002460 3300-ADD-LOG-LINE.
+002470     MOVE SPACES TO WS-PRINT-LINE.
+002480     STRING "  " LOG-SEVERITY
+002490         " " LOG-PROGRAM-ID "/" LOG-PARAGRAPH-NAME
+002500         " " LOG-MESSAGE-TEXT
+002510         INTO WS-PRINT-LINE.
+002520     WRITE REPORT-RECORD FROM WS-PRINT-LINE.
+002530 3300-EXIT.
+002540     EXIT.
+002550*
+002560* ---------------------------------------------------------- *
+002570* 4000-FLUSH-CURRENT-PAGE - PRINT THE END TIME, ELAPSED TIME  *
+002580* AND STEP COUNT TRAILER FOR THE PAGE THAT IS OPEN.          *
+002590* ---------------------------------------------------------- *
+002600 4000-FLUSH-CURRENT-PAGE.
+002610     PERFORM 4050-COMPUTE-ELAPSED THRU 4050-EXIT.
+002620     MOVE SPACES TO WS-PRINT-LINE.
+002630     STRING "  END=" WS-CURR-END-TIME
+002640         "  ELAPSED-HH=" WS-ELAPSED-HH
+002650         "  MM=" WS-ELAPSED-MM
+002660         "  SS=" WS-ELAPSED-SS
+002670         "  STEPS=" WS-CURR-STEP-COUNT
+002680         INTO WS-PRINT-LINE.
+002690     WRITE REPORT-RECORD FROM WS-PRINT-LINE.
+002700     MOVE "N" TO WS-HAVE-PAGE-SWITCH.
+002710 4000-EXIT.
+002720     EXIT.
+002730*
+002740* ---------------------------------------------------------- *
+002750* 4050-COMPUTE-ELAPSED - CONVERT START/END HHMMSS.. TIMES TO  *
+002760* SECONDS-OF-DAY AND SUBTRACT, ALLOWING FOR A RUN THAT SPANS  *
+002770* MIDNIGHT.                                                  *
+002780* ---------------------------------------------------------- *
+002790 4050-COMPUTE-ELAPSED.
+002800     MOVE WS-CURR-START-TIME (1:2) TO WS-TIME-HH.
+002810     MOVE WS-CURR-START-TIME (3:2) TO WS-TIME-MM.
+002820     MOVE WS-CURR-START-TIME (5:2) TO WS-TIME-SS.
+002830     COMPUTE WS-START-SECONDS =
+002840         (WS-TIME-HH * 3600) + (WS-TIME-MM * 60) + WS-TIME-SS.
+002850     MOVE WS-CURR-END-TIME (1:2) TO WS-TIME-HH.
+002860     MOVE WS-CURR-END-TIME (3:2) TO WS-TIME-MM.
+002870     MOVE WS-CURR-END-TIME (5:2) TO WS-TIME-SS.
+002880     COMPUTE WS-END-SECONDS =
+002890         (WS-TIME-HH * 3600) + (WS-TIME-MM * 60) + WS-TIME-SS.
+002900     IF WS-END-SECONDS >= WS-START-SECONDS
+002910         COMPUTE WS-ELAPSED-SECONDS =
+002920             WS-END-SECONDS - WS-START-SECONDS
+002930     ELSE
+002940         COMPUTE WS-ELAPSED-SECONDS =
+002950             (WS-END-SECONDS + 86400) - WS-START-SECONDS
+002960     END-IF.
+002970     DIVIDE WS-ELAPSED-SECONDS BY 3600
+002980         GIVING WS-ELAPSED-HH REMAINDER WS-ELAPSED-REMAINDER.
+002990     DIVIDE WS-ELAPSED-REMAINDER BY 60
+003000         GIVING WS-ELAPSED-MM REMAINDER WS-ELAPSED-SS.
+003010 4050-EXIT.
+003020     EXIT.
+003030*
+003040* ---------------------------------------------------------- *
+003050* 9000-TERMINATE - CLOSE FILES AND SET THE RETURN CODE       *
+003060* ---------------------------------------------------------- *
+003070 9000-TERMINATE.
+003080     CLOSE BATCH-LOG-FILE.
+003090     CLOSE REPORT-FILE.
+003100     IF WS-ABEND
+003110         MOVE 16 TO RETURN-CODE
+003120     ELSE
+003130         MOVE 0 TO RETURN-CODE
+003140     END-IF.
+003150 9000-EXIT.
+003160     EXIT.
+003170*
+003180 END PROGRAM BATCHRPT.
