@@ -0,0 +1,152 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. BATCHINQ.
+000030 AUTHOR. PETR.
+000040 INSTALLATION. DAILY-BATCH.
+000050 DATE-WRITTEN. 09-08-2026.
+000060 DATE-COMPILED.
+000070* ------------------------------------------------------------ *
+000080* BATCHINQ is a foreground inquiry run under TSO so an operator
+000090* can key in a run-date and see that day's BATCH-LOG entries -
+000100* every step that ran, its return code and timestamp, and any
+000110* ERROR/FATAL severity log line - without waiting for BATCHRPT's
+000120* overnight print or asking someone to browse BATCH-LOG raw.
+000130*
+000140* MOD HISTORY
+000150*   09-08-2026 PK  INITIAL VERSION.
+000155*   09-08-2026 PK  FILTER LOGREC ROWS TO ERROR/FATAL SEVERITY
+000156*                  SO THIS MATCHES WHAT THE HEADER COMMENT
+000157*                  ABOVE (AND BATCHRPT'S OWN 3150-ON-LOG-RECORD)
+000158*                  SAY "BATCH RUN HISTORY" MEANS, INSTEAD OF
+000159*                  SHOWING EVERY INFO/WARN LINE TOO.
+000160* ------------------------------------------------------------ *
+000170 ENVIRONMENT DIVISION.
+000180 INPUT-OUTPUT SECTION.
+000190 FILE-CONTROL.
+000200     SELECT BATCH-LOG-FILE ASSIGN TO "BATCHLOG"
+000210         ORGANIZATION IS SEQUENTIAL
+000220         FILE STATUS IS WS-BATCHLOG-STATUS.
+000230*
+000240 DATA DIVISION.
+000250 FILE SECTION.
+000260 FD  BATCH-LOG-FILE
+000270     RECORDING MODE IS F.
+000280     COPY LOGHDR.
+000290     COPY STEPLOG.
+000300     COPY LOGREC.
+000310*
+000320 WORKING-STORAGE SECTION.
+000330 77  WS-BATCHLOG-STATUS           PIC X(02)  VALUE "00".
+000340 77  WS-ABEND-SWITCH              PIC X(01)  VALUE "N".
+000350     88  WS-ABEND                 VALUE "Y".
+000360 77  WS-BATCHLOG-EOF-SWITCH       PIC X(01)  VALUE "N".
+000370     88  WS-BATCHLOG-EOF          VALUE "Y".
+000380 77  WS-FOUND-SWITCH              PIC X(01)  VALUE "N".
+000390     88  WS-FOUND                 VALUE "Y".
+000400 77  WS-INQUIRY-RUN-DATE          PIC X(08).
+000410*
+000420 PROCEDURE DIVISION.
+000430*
+000440 0000-MAINLINE.
+000450     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000460     IF NOT WS-ABEND
+000470         PERFORM 1100-PROMPT-FOR-RUN-DATE THRU 1100-EXIT
+000480         PERFORM 2000-SEARCH-BATCH-LOG THRU 2000-EXIT
+000490     END-IF.
+000500     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+000510     STOP RUN.
+000520 0000-MAINLINE-EXIT.
+000530     EXIT.
+000540*
+000550* ---------------------------------------------------------- *
+000560* 1000-INITIALIZE - OPEN THE LOG THIS INQUIRY READS.          *
+000570* ---------------------------------------------------------- *
+000580 1000-INITIALIZE.
+000590     OPEN INPUT BATCH-LOG-FILE.
+000600     IF WS-BATCHLOG-STATUS NOT = "00"
+000610         DISPLAY "BATCHINQ: UNABLE TO OPEN BATCH-LOG, STATUS="
+000620             WS-BATCHLOG-STATUS
+000630         MOVE "Y" TO WS-ABEND-SWITCH
+000640     END-IF.
+000650 1000-EXIT.
+000660     EXIT.
+000670*
+000680* ---------------------------------------------------------- *
+000690* 1100-PROMPT-FOR-RUN-DATE - ASK THE OPERATOR WHAT DAY TO      *
+000700* LOOK UP.                                                   *
+000710* ---------------------------------------------------------- *
+000720 1100-PROMPT-FOR-RUN-DATE.
+000730     DISPLAY "BATCHINQ - ENTER RUN-DATE TO DISPLAY (YYYYMMDD): "
+000740         WITH NO ADVANCING.
+000750     ACCEPT WS-INQUIRY-RUN-DATE.
+000760 1100-EXIT.
+000770     EXIT.
+000780*
+000790* ---------------------------------------------------------- *
+000800* 2000-SEARCH-BATCH-LOG - WALK BATCH-LOG TOP TO BOTTOM AND     *
+000810* DISPLAY EVERY ENTRY THAT MATCHES THE REQUESTED RUN-DATE.    *
+000820* ---------------------------------------------------------- *
+000830 2000-SEARCH-BATCH-LOG.
+000840     MOVE "N" TO WS-BATCHLOG-EOF-SWITCH.
+000850     MOVE "N" TO WS-FOUND-SWITCH.
+000860     DISPLAY " ".
+000870     DISPLAY "BATCH-LOG ENTRIES FOR RUN-DATE "
+000875         WS-INQUIRY-RUN-DATE.
+000880     PERFORM 2100-READ-BATCH-LOG THRU 2100-EXIT.
+000890     PERFORM 2200-CHECK-ONE-RECORD THRU 2200-EXIT
+000900         UNTIL WS-BATCHLOG-EOF.
+000910     IF NOT WS-FOUND
+000920         DISPLAY "  NO ENTRIES FOUND FOR THAT RUN-DATE"
+000930     END-IF.
+000940 2000-EXIT.
+000950     EXIT.
+000960*
+000970 2100-READ-BATCH-LOG.
+000980     READ BATCH-LOG-FILE
+000990         AT END
+001000             MOVE "Y" TO WS-BATCHLOG-EOF-SWITCH
+001010     END-READ.
+001020 2100-EXIT.
+001030     EXIT.
+001040*
+001050* ---------------------------------------------------------- *
+001060* 2200-CHECK-ONE-RECORD - DISPLAY THE RECORD IF IT BELONGS TO  *
+001070* THE REQUESTED RUN-DATE, WHATEVER ITS RECORD TYPE.           *
+001080* ---------------------------------------------------------- *
+001090 2200-CHECK-ONE-RECORD.
+001100     EVALUATE TRUE
+001110         WHEN STEPLOG-RECORD-TYPE = "S"
+001120             AND STEPLOG-RUN-DATE = WS-INQUIRY-RUN-DATE
+001130             MOVE "Y" TO WS-FOUND-SWITCH
+001140             DISPLAY "  STEP=" STEPLOG-STEP-NAME
+001150                 " PGM=" STEPLOG-PROGRAM-ID
+001160                 " TIME=" STEPLOG-RUN-TIME
+001170                 " RC=" STEPLOG-RETURN-CODE
+001180         WHEN LOG-RECORD-TYPE = "L"
+001190             AND LOG-RUN-DATE = WS-INQUIRY-RUN-DATE
+001195             AND (LOG-SEV-ERROR OR LOG-SEV-FATAL)
+001200             MOVE "Y" TO WS-FOUND-SWITCH
+001210             DISPLAY "  " LOG-SEVERITY
+001220                 " " LOG-PROGRAM-ID "/" LOG-PARAGRAPH-NAME
+001230                 " " LOG-RUN-TIME " " LOG-MESSAGE-TEXT
+001240         WHEN OTHER
+001250             CONTINUE
+001260     END-EVALUATE.
+
+001270     PERFORM 2100-READ-BATCH-LOG THRU 2100-EXIT.
+001280 2200-EXIT.
+001290     EXIT.
+001300*
+001310* ---------------------------------------------------------- *
+001320* 9000-TERMINATE - CLOSE FILES AND SET THE RETURN CODE       *
+001330* ---------------------------------------------------------- *
+001340 9000-TERMINATE.
+001350     CLOSE BATCH-LOG-FILE.
+001360     IF WS-ABEND
+001370         MOVE 16 TO RETURN-CODE
+001380     ELSE
+001390         MOVE 0 TO RETURN-CODE
+001400     END-IF.
+001410 9000-EXIT.
+001420     EXIT.
+001430*
+001440 END PROGRAM BATCHINQ.
