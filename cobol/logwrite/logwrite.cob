@@ -0,0 +1,92 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. LOGWRITE.
+000030 AUTHOR. PETR.
+000040 INSTALLATION. DAILY-BATCH.
+000050 DATE-WRITTEN. 09-08-2026.
+000060 DATE-COMPILED.
+000070* ------------------------------------------------------------ *
+000080* LOGWRITE is the shared severity-leveled logging interface for
+000090* the overnight batch stream.  HELLO, and any program it
+000100* dispatches, CALLs it instead of writing BATCH-LOG directly so
+000110* every log line - INFO, WARN, ERROR, or FATAL - ends up in one
+000120* place with the same shape, no matter which program raised it.
+000130* This sits alongside, not instead of, the structured header and
+000140* step-completion records HELLO already writes to BATCH-LOG for
+000150* BATCHRPT; this is the free-text channel for everything else.
+000160*
+000170* MOD HISTORY
+000180*   09-08-2026 PK  INITIAL VERSION.
+000190*   09-08-2026 PK  STAMP LOG-RECORD WITH THE CALLER'S LOG-RUN-DATE
+000200*                  INSTEAD OF ACCEPTing TODAY'S SYSTEM DATE, SO A
+000210*                  PARM-OVERRIDDEN OR PAST-MIDNIGHT RUN FILES ITS
+000220*                  LOG LINES UNDER THE BUSINESS RUN-DATE THAT
+000230*                  BATCHRPT AND BATCHINQ ACTUALLY MATCH ON.
+000240* ------------------------------------------------------------ *
+000250 ENVIRONMENT DIVISION.
+000260 INPUT-OUTPUT SECTION.
+000270 FILE-CONTROL.
+000280     SELECT BATCH-LOG-FILE ASSIGN TO "BATCHLOG"
+000290         ORGANIZATION IS SEQUENTIAL
+000300         FILE STATUS IS WS-BATCHLOG-STATUS.
+000310*
+000320 DATA DIVISION.
+000330 FILE SECTION.
+000340 FD  BATCH-LOG-FILE
+000350     RECORDING MODE IS F.
+000360     COPY LOGREC.
+000370*
+000380 WORKING-STORAGE SECTION.
+000390 77  WS-BATCHLOG-STATUS           PIC X(02)  VALUE "00".
+000400 77  WS-RUN-TIME                  PIC X(08).
+000410*
+000420 LINKAGE SECTION.
+000430 COPY LOGPARM REPLACING LOG-CALL-PARMS
+000440     BY LOG-CALL-PARMS-PASSED.
+000450*
+000460 PROCEDURE DIVISION USING LOG-CALL-PARMS-PASSED.
+000470*
+000480 0000-MAINLINE.
+000490     PERFORM 1000-OPEN-BATCH-LOG THRU 1000-EXIT.
+000500     IF WS-BATCHLOG-STATUS = "00" OR WS-BATCHLOG-STATUS = "05"
+000510         PERFORM 2000-WRITE-LOG-RECORD THRU 2000-EXIT
+000520         CLOSE BATCH-LOG-FILE
+000530     END-IF.
+000540     GOBACK.
+000550 0000-MAINLINE-EXIT.
+000560     EXIT.
+000570*
+000580* ---------------------------------------------------------- *
+000590* 1000-OPEN-BATCH-LOG - APPEND ACROSS RUNS, CREATING THE FILE  *
+000600* THE FIRST TIME IT IS NEEDED.                                *
+000610* ---------------------------------------------------------- *
+000620 1000-OPEN-BATCH-LOG.
+000630     OPEN EXTEND BATCH-LOG-FILE.
+000640     IF WS-BATCHLOG-STATUS = "35"
+000650         OPEN OUTPUT BATCH-LOG-FILE
+000660     END-IF.
+000670 1000-EXIT.
+000680     EXIT.
+000690*
+000700* ---------------------------------------------------------- *
+000710* 2000-WRITE-LOG-RECORD - STAMP THE CALLER'S MESSAGE WITH THE  *
+000720* CURRENT RUN-TIME AND THE CALLER'S BUSINESS RUN-DATE, AND     *
+000730* APPEND IT TO BATCH-LOG.                                     *
+000740* ---------------------------------------------------------- *
+000750 2000-WRITE-LOG-RECORD.
+000760     ACCEPT WS-RUN-TIME FROM TIME.
+000770     MOVE LOG-RUN-DATE OF LOG-CALL-PARMS-PASSED
+000780         TO LOG-RUN-DATE OF LOG-RECORD.
+000790     MOVE WS-RUN-TIME                         TO LOG-RUN-TIME.
+000800     MOVE LOG-SEVERITY OF LOG-CALL-PARMS-PASSED
+000810         TO LOG-SEVERITY OF LOG-RECORD.
+000820     MOVE LOG-PROGRAM-ID OF LOG-CALL-PARMS-PASSED
+000830         TO LOG-PROGRAM-ID OF LOG-RECORD.
+000840     MOVE LOG-PARAGRAPH-NAME OF LOG-CALL-PARMS-PASSED
+000850         TO LOG-PARAGRAPH-NAME OF LOG-RECORD.
+000860     MOVE LOG-MESSAGE-TEXT OF LOG-CALL-PARMS-PASSED
+000870         TO LOG-MESSAGE-TEXT OF LOG-RECORD.
+000880     WRITE LOG-RECORD.
+000890 2000-EXIT.
+000900     EXIT.
+000910*
+000920 END PROGRAM LOGWRITE.
